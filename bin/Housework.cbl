@@ -13,10 +13,17 @@
            SELECT HOUSEWORK ASSIGN TO "bin/housework2.csv"
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT WITHOUTCOMMAS ASSIGN TO "BIN/HOUSEPROJECTS.NEW"
+           SELECT WITHOUTCOMMAS ASSIGN TO "bin/HOUSEPROJECTS.NEW"
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT FILEFORTABLE ASSIGN TO "BIN/HOUSEPROJECTScopy.TXT"
+           SELECT FILEFORTABLE ASSIGN TO "bin/HOUSEPROJECTScopy.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTRACTORFILE ASSIGN TO
+               "bin/HOUSEPROJECTSCONTRACTORS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNHISTORY ASSIGN TO "bin/HOUSEWORKHISTORY.LOG"
            ORGANIZATION IS LINE SEQUENTIAL.
 
 
@@ -43,6 +50,18 @@
            05 PROJECT-COST     PIC X(7).
            05 PROJECT-STATUS   PIC X.
 
+       FD CONTRACTORFILE.
+       01 CONTRACTORDETAILS.
+           88 ENDOFFILE3 VALUE HIGH-VALUES.
+           05 CONTRACTOR-PROJECT-NUM PIC 99.
+           05 CONTRACTOR-COMPANY     PIC X(20).
+           05 CONTRACTOR-PHONE       PIC X(14).
+           05 CONTRACTOR-QUOTE-COST  PIC X(7).
+           05 CONTRACTOR-QUOTE-DATE  PIC X(8).
+
+       FD RUNHISTORY.
+       01 HISTORYLINE.
+           02 FILLER      PIC X(80).
 
 
        WORKING-STORAGE SECTION.
@@ -51,13 +70,36 @@
        01 WORKING-STORAGE-SECTION.
            05 FILLER               PIC X(110) VALUE SPACES.
            05 ITERATOR             PIC 99 VALUE ZEROES.
-
-           05 SEARCH-KEY           PIC X(10).
-           05 SEARCH-MESSAGE       PIC X(10).
-           05 SEARCH-MESSAGE2       PIC X(10).
-           05 SEARCH-MESSAGE3       PIC X(10).
-           05 SEARCH-MESSAGE4       PIC X.
-           05 PROJECTINFO OCCURS 11 TIMES
+           05 REWRITE-INDEX         PIC 99 VALUE ZEROES.
+           05 CSV-SCAN-INDEX        PIC 99 VALUE ZEROES.
+           05 WS-LEN1               PIC 99 VALUE ZEROES.
+           05 WS-LEN2               PIC 99 VALUE ZEROES.
+           05 WS-LEN3               PIC 99 VALUE ZEROES.
+
+           05 SEARCH-KEY           PIC X(15).
+           05 SEARCH-TYPE          PIC X VALUE SPACE.
+               88 SEARCH-BY-SIZE-KEY     VALUE "S".
+               88 SEARCH-BY-LOCATION-KEY VALUE "L".
+               88 SEARCH-BY-STATUS-KEY   VALUE "T".
+
+           05 SORT-CHOICE          PIC X VALUE SPACE.
+               88 SORT-BY-COST           VALUE "C".
+               88 SORT-BY-STATUS-CHOICE  VALUE "T".
+               88 SORT-BY-NOTHING        VALUE "N".
+
+           05 WS-SWAP-SW           PIC X VALUE "N".
+               88 SWAP-MADE             VALUE "Y".
+
+           05 WS-TABLE-COUNT       PIC 999 VALUE ZEROES.
+           05 WS-OVERFLOW-SW       PIC X VALUE "N".
+               88 TABLE-OVERFLOW        VALUE "Y".
+
+           05 HOUSEWORK-OPEN-SW    PIC X VALUE "N".
+           05 TABLEFILE-OPEN-SW    PIC X VALUE "N".
+           05 WITHOUTCOMMAS-OPEN-SW PIC X VALUE "N".
+           05 CONTRACTORFILE-OPEN-SW PIC X VALUE "N".
+
+           05 PROJECTINFO OCCURS 99 TIMES
            ASCENDING KEY IS TABLE-SIZE
             INDEXED BY TABLE-INDEX.
                10 TABLE-NUM        PIC 99.
@@ -68,6 +110,24 @@
                10 TABLE-COST       PIC X(7).
                10 TABLE-STATUS     PIC X.
 
+       01 TEMP-TABLE-ROW.
+           05 TEMP-NUM             PIC 99.
+           05 TEMP-NICKNAME        PIC X(15).
+           05 TEMP-SIZE            PIC X(9).
+           05 TEMP-LOCATION        PIC X(15).
+           05 TEMP-COST            PIC X(7).
+           05 TEMP-STATUS          PIC X.
+
+       01 WS-CSV-COUNT              PIC 999 VALUE ZEROES.
+
+       01 CSVROWINFO OCCURS 99 TIMES INDEXED BY CSV-INDEX.
+           05 CSV-NUM              PIC 99.
+           05 CSV-NICKNAME         PIC X(18).
+           05 CSV-SIZE             PIC X(10).
+           05 CSV-LOCATION         PIC X(15).
+           05 CSV-COST             PIC X(7).
+           05 CSV-STATUS           PIC X.
+
 
        01 NEW-ENTRY.
            05 NEW-PROJECT-NUM PIC 99.
@@ -130,60 +190,214 @@
            05 FILLER   PIC X(4)  VALUE SPACES.
            05 FILLER   PIC X(10) VALUE "COMPLETED?".
 
+       01 WS-PAGE-LINE.
+           05 FILLER          PIC X(60) VALUE SPACES.
+           05 FILLER          PIC X(5) VALUE "PAGE ".
+           05 WS-PAGE-DISPLAY PIC Z9.
+
+       01 WS-FOOTER-LINE.
+           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(16) VALUE "TOTAL PROJECTS:".
+           05 WS-FOOTER-COUNT  PIC ZZ9.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(19) VALUE "TOTAL EST. COST: $".
+           05 WS-FOOTER-COST   PIC ZZZ,ZZZ,ZZ9.
+
+       01 WS-NEW-CSV-LINE.
+           05 WS-NEW-CSV-TEXT PIC X(130).
+
        01 WS-USER-INPUT.
 
            05 USER-INITIAL-INPUT        PIC 9.
-           05 USER-SIZE-INPUT           PIC X(9).
-           05 USER-CHANGES-INPUT       PIC 9.
            05 USER-ADD-NAME            PIC X(18).
            05 USER-ADD-SIZE            PIC X(10).
-           05 USER-ADD-LOCATION        PIC X(10).
+           05 USER-ADD-LOCATION        PIC X(15).
            05 USER-ADD-COST            PIC X(7).
            05 USER-ADD-STATUS          PIC X.
 
-       01 WS-PROJECT-NUMS.
-
-           05 WS-NUM-OF-PROJECT        PIC 9.
+       01 WS-EDIT-FIELDS.
+           05 EDIT-PROJECT-NUM     PIC 99.
+           05 EDIT-FOUND-SW        PIC X VALUE "N".
+               88 EDIT-FOUND             VALUE "Y".
+           05 CSV-EDIT-INDEX       PIC 99 VALUE ZEROES.
+           05 CSV-EDIT-FOUND-SW    PIC X VALUE "N".
+               88 CSV-EDIT-FOUND        VALUE "Y".
+
+       01 WS-ADD-FIELDS.
+           05 WS-NEXT-PROJECT-NUM  PIC 99 VALUE ZEROES.
+           05 WS-MAX-PROJECT-NUM   PIC 99 VALUE ZEROES.
+
+       01 WS-COST-TOTALS.
+           05 WS-COST-NUM               PIC 9(7) VALUE ZEROES.
+           05 WS-TOTAL-COST             PIC 9(9) VALUE ZEROES.
+           05 WS-TOTAL-COST-COMPLETE    PIC 9(9) VALUE ZEROES.
+           05 WS-TOTAL-COST-INCOMPLETE  PIC 9(9) VALUE ZEROES.
+           05 WS-COUNT-COMPLETE         PIC 999 VALUE ZEROES.
+           05 WS-COUNT-INCOMPLETE       PIC 999 VALUE ZEROES.
+           05 WS-TOTAL-FULLDAYPLUS      PIC 9(9) VALUE ZEROES.
+           05 WS-TOTAL-FULLDAY          PIC 9(9) VALUE ZEROES.
+           05 WS-TOTAL-HALFDAY          PIC 9(9) VALUE ZEROES.
+           05 WS-TOTAL-SHORT            PIC 9(9) VALUE ZEROES.
+           05 WS-DISPLAY-TOTAL          PIC ZZZ,ZZZ,ZZ9.
+
+       01 WS-REPORT-FIELDS.
+           05 WS-LINE-COUNT         PIC 99 VALUE ZEROES.
+           05 WS-PAGE-NUM           PIC 99 VALUE ZEROES.
+           05 WS-PROJECT-COUNT      PIC 999 VALUE ZEROES.
+           05 WS-REPORT-TOTAL-COST  PIC 9(9) VALUE ZEROES.
+
+       01 WS-RECONCILE-FIELDS.
+           05 RECON-MISMATCH-SW     PIC X VALUE "N".
+           05 RECON-MISMATCH-COUNT  PIC 999 VALUE ZEROES.
+           05 RECON-CSV-FOUND-SW    PIC X VALUE "N".
+           05 TABLE-MATCHED-SW OCCURS 99 TIMES PIC X VALUE "N".
+
+       01 WS-CONTRACTOR-FIELDS.
+           05 LOOKUP-PROJECT-NUM     PIC 99.
+           05 CONTRACTOR-FOUND-SW    PIC X VALUE "N".
+               88 CONTRACTOR-FOUND        VALUE "Y".
+           05 LOOKUP-TYPE            PIC X VALUE SPACE.
+               88 LOOKUP-BY-NICKNAME      VALUE "K".
+           05 LOOKUP-NICKNAME        PIC X(15).
+           05 LOOKUP-RESOLVED-SW     PIC X VALUE "N".
+               88 LOOKUP-RESOLVED         VALUE "Y".
+
+       01 WS-HISTORY-FIELDS.
+           05 WS-STARTUP-PARM   PIC X(10).
+           05 WS-CURRENT-DATE   PIC 9(8).
+           05 WS-RECORD-COUNT   PIC 9(4) VALUE ZEROES.
+
+       01 WS-HISTORY-DETAIL.
+           05 HIST-DATE    PIC 9(8).
+           05 FILLER       PIC X VALUE SPACE.
+           05 HIST-OPTION  PIC 9.
+           05 FILLER       PIC X VALUE SPACE.
+           05 HIST-LABEL   PIC X(20).
+           05 FILLER       PIC X VALUE SPACE.
+           05 HIST-COUNT   PIC ZZZ9.
 
 
 
        PROCEDURE DIVISION.
        1000-MAIN-PROCEDURE.
-       DISPLAY "TO SEE A LIST OF YOUR PROJECTS, TYPE 1. "
-           "TO SEARCH FOR A PROJECT BY SIZE, TYPE 2."
-           "TO EDIT A PROJECT, TYPE 3."
-
-       ACCEPT USER-INITIAL-INPUT.
-           IF USER-INITIAL-INPUT = 1 THEN
-               PERFORM 2010-OPEN-FILE
-           ELSE IF USER-INITIAL-INPUT = 2 THEN
-            PERFORM 4020-GET-READY-FOR-TABLE
-         *>  ELSE IF USER-INITIAL-INPUT = 3 THEN
-          *>  PERFORM 3010-GET-READY-FOR-CHANGES
+           PERFORM 1010-GET-STARTUP-PARAMETER.
+
+           IF USER-INITIAL-INPUT = ZERO
+               DISPLAY "TO SEE A LIST OF YOUR PROJECTS, TYPE 1."
+               DISPLAY "TO SEARCH/FILTER YOUR PROJECTS, TYPE 2."
+               DISPLAY "TO EDIT A PROJECT, TYPE 3."
+               DISPLAY "TO ADD A NEW PROJECT, TYPE 4."
+               DISPLAY "TO SEE A COST SUMMARY REPORT, TYPE 5."
+               DISPLAY "TO RECONCILE YOUR DATA FILES, TYPE 6."
+               DISPLAY "TO LOOK UP A CONTRACTOR, TYPE 7."
+               ACCEPT USER-INITIAL-INPUT
+           END-IF.
 
-           ELSE
-               DISPLAY "ENTER A VALID NUMBER."
-               PERFORM 1000-MAIN-PROCEDURE
+           MOVE ZEROES TO WS-RECORD-COUNT.
+
+           EVALUATE USER-INITIAL-INPUT
+               WHEN 1
+                   MOVE "PROJECT LIST" TO HIST-LABEL
+                   PERFORM 2010-OPEN-FILE
+               WHEN 2
+                   MOVE "SEARCH/FILTER" TO HIST-LABEL
+                   PERFORM 4020-GET-READY-FOR-TABLE
+               WHEN 3
+                   MOVE "EDIT PROJECT" TO HIST-LABEL
+                   PERFORM 3010-GET-READY-FOR-CHANGES
+               WHEN 4
+                   MOVE "ADD PROJECT" TO HIST-LABEL
+                   PERFORM 3100-GET-READY-TO-ADD
+               WHEN 5
+                   MOVE "COST SUMMARY" TO HIST-LABEL
+                   PERFORM 5000-COST-SUMMARY-REPORT
+               WHEN 6
+                   MOVE "RECONCILE FILES" TO HIST-LABEL
+                   PERFORM 6000-RECONCILE-FILES
+               WHEN 7
+                   MOVE "CONTRACTOR LOOKUP" TO HIST-LABEL
+                   PERFORM 7000-CONTRACTOR-LOOKUP
+               WHEN OTHER
+                   DISPLAY "ENTER A VALID NUMBER."
+                   PERFORM 1000-MAIN-PROCEDURE
+           END-EVALUATE.
+
+           PERFORM 1900-LOG-RUN-HISTORY.
+           PERFORM 9000-END-PROGRAM.
+
+
+       1010-GET-STARTUP-PARAMETER.
+           MOVE ZEROES TO USER-INITIAL-INPUT.
+           MOVE SPACES TO WS-STARTUP-PARM.
+           ACCEPT WS-STARTUP-PARM FROM COMMAND-LINE.
+
+           IF WS-STARTUP-PARM NOT = SPACES
+               IF WS-STARTUP-PARM(1:1) >= "1" AND
+                   WS-STARTUP-PARM(1:1) <= "7"
+                   MOVE WS-STARTUP-PARM(1:1) TO USER-INITIAL-INPUT
+               ELSE
+                   DISPLAY "INVALID STARTUP OPTION: " WS-STARTUP-PARM
+                   PERFORM 9000-END-PROGRAM
+               END-IF
            END-IF.
 
 
+       1900-LOG-RUN-HISTORY.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO HIST-DATE.
+           MOVE USER-INITIAL-INPUT TO HIST-OPTION.
+           MOVE WS-RECORD-COUNT TO HIST-COUNT.
+
+           OPEN EXTEND RUNHISTORY.
+           WRITE HISTORYLINE FROM WS-HISTORY-DETAIL.
+           CLOSE RUNHISTORY.
+
+
        2010-OPEN-FILE.
            OPEN INPUT HOUSEWORK.
+           MOVE "Y" TO HOUSEWORK-OPEN-SW.
            READ HOUSEWORK
                AT END SET ENDOFFILE TO TRUE
            END-READ.
            OPEN OUTPUT WITHOUTCOMMAS.
+           MOVE "Y" TO WITHOUTCOMMAS-OPEN-SW.
 
-           WRITE PRINTLINE FROM WS-HEADING-INFO.
+           MOVE ZEROES TO WS-LINE-COUNT WS-PAGE-NUM WS-PROJECT-COUNT
+               WS-REPORT-TOTAL-COST.
 
-           DISPLAY WS-HEADING-INFO.
+           PERFORM 2020-PRINT-PAGE-HEADER.
 
            PERFORM 4000-UNSTRING-DATA UNTIL ENDOFFILE.
 
+           PERFORM 2030-PRINT-REPORT-TOTALS.
+
            CLOSE HOUSEWORK.
+           MOVE "N" TO HOUSEWORK-OPEN-SW.
            CLOSE WITHOUTCOMMAS.
+           MOVE "N" TO WITHOUTCOMMAS-OPEN-SW.
+
+           MOVE WS-PROJECT-COUNT TO WS-RECORD-COUNT.
+
+
+       2020-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO WS-PAGE-DISPLAY.
+
+           WRITE PRINTLINE FROM WS-HEADING-INFO.
+           WRITE PRINTLINE FROM WS-PAGE-LINE.
+           DISPLAY WS-HEADING-INFO.
+
+           MOVE ZEROES TO WS-LINE-COUNT.
+
+
+       2030-PRINT-REPORT-TOTALS.
+           MOVE WS-PROJECT-COUNT TO WS-FOOTER-COUNT.
+           MOVE WS-REPORT-TOTAL-COST TO WS-FOOTER-COST.
+
+           WRITE PRINTLINE FROM WS-FOOTER-LINE.
+           DISPLAY WS-FOOTER-LINE.
+
 
-           PERFORM 9000-END-PROGRAM.
        4000-UNSTRING-DATA.
 
            PERFORM VARYING STRINGEND FROM 50 BY -1
@@ -210,166 +424,730 @@
 
            WRITE PRINTLINE FROM WS-DISPLAY-HOUSEWORK.
 
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-PROJECT-COUNT.
+           MOVE WS-ESTIMATED-COST TO WS-COST-NUM.
+           ADD WS-COST-NUM TO WS-REPORT-TOTAL-COST.
+
+           IF WS-LINE-COUNT > 19
+               PERFORM 2020-PRINT-PAGE-HEADER
+           END-IF.
 
            READ HOUSEWORK
                AT END SET ENDOFFILE TO TRUE
            END-READ.
 
-       4020-GET-READY-FOR-TABLE.
-           OPEN INPUT FILEFORTABLE
-           READ FILEFORTABLE
-           AT END SET ENDOFFILE2 TO TRUE
-           END-READ.
-          *> DISPLAY WS-HEADING-INFO.
-           COMPUTE ITERATOR = 1.
-           PERFORM 4010-DISPLAY-AS-TABLE UNTIL ENDOFFILE2.
 
-          *> PERFORM 4030-DISPLAY-TABLE.
-           DISPLAY "PLEASE ENTER A PROJECT SIZE"
-           "(full day+, full day, half day, 1-3 hrs)".
-           ACCEPT SEARCH-KEY.
+       3010-GET-READY-FOR-CHANGES.
+           PERFORM 4015-LOAD-TABLE-FROM-FILE.
+           PERFORM 4016-LOAD-CSV-TABLE-FROM-FILE.
+
+           DISPLAY "ENTER THE PROJECT NUMBER TO EDIT".
+           ACCEPT EDIT-PROJECT-NUM.
+           MOVE "N" TO EDIT-FOUND-SW.
+
+           PERFORM 3020-FIND-PROJECT-TO-EDIT
+               VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > WS-TABLE-COUNT OR EDIT-FOUND.
+
+           IF NOT EDIT-FOUND
+               DISPLAY "NO PROJECT FOUND WITH THAT NUMBER."
+               MOVE ZEROES TO WS-RECORD-COUNT
+           END-IF.
+
+
+       3020-FIND-PROJECT-TO-EDIT.
+           IF TABLE-NUM(ITERATOR) = EDIT-PROJECT-NUM
+               SET EDIT-FOUND TO TRUE
+               DISPLAY "CURRENT VALUES FOR PROJECT " EDIT-PROJECT-NUM
+               DISPLAY "  NICKNAME: " TABLE-NICKNAME(ITERATOR)
+               DISPLAY "  SIZE: " TABLE-SIZE(ITERATOR)
+               DISPLAY "  LOCATION: " TABLE-LOCATION(ITERATOR)
+               DISPLAY "  COST: " TABLE-COST(ITERATOR)
+               DISPLAY "  STATUS (Y/N): " TABLE-STATUS(ITERATOR)
+               MOVE "N" TO CSV-EDIT-FOUND-SW
+               PERFORM 3025-FIND-CSV-ROW-TO-EDIT
+                   VARYING CSV-SCAN-INDEX FROM 1 BY 1
+                   UNTIL CSV-SCAN-INDEX > WS-CSV-COUNT OR CSV-EDIT-FOUND
+               IF NOT CSV-EDIT-FOUND
+                   DISPLAY "WARNING: NO MATCHING ROW IN housework2.csv"
+                       " - CSV SIDE WILL NOT BE UPDATED."
+               END-IF
+               PERFORM 3030-ACCEPT-NEW-VALUES
+           END-IF.
+
+
+       3025-FIND-CSV-ROW-TO-EDIT.
+           IF CSV-NUM(CSV-SCAN-INDEX) = EDIT-PROJECT-NUM
+               SET CSV-EDIT-FOUND TO TRUE
+               MOVE CSV-SCAN-INDEX TO CSV-EDIT-INDEX
+           END-IF.
+
+
+       3030-ACCEPT-NEW-VALUES.
+           DISPLAY "ENTER NEW NICKNAME (OR PRESS ENTER TO KEEP)".
+           ACCEPT USER-ADD-NAME.
+           IF USER-ADD-NAME NOT = SPACES
+               MOVE USER-ADD-NAME TO TABLE-NICKNAME(ITERATOR)
+               IF CSV-EDIT-FOUND
+                   MOVE USER-ADD-NAME TO CSV-NICKNAME(CSV-EDIT-INDEX)
+               END-IF
+           END-IF.
+
+           DISPLAY "ENTER NEW SIZE (FULL DAY+, FULL DAY, HALF DAY, "
+               "1-3 HRS) OR PRESS ENTER TO KEEP".
+           ACCEPT USER-ADD-SIZE.
+           IF USER-ADD-SIZE NOT = SPACES
+               MOVE USER-ADD-SIZE TO TABLE-SIZE(ITERATOR)
+               IF CSV-EDIT-FOUND
+                   MOVE USER-ADD-SIZE TO CSV-SIZE(CSV-EDIT-INDEX)
+               END-IF
+           END-IF.
+
+           DISPLAY "ENTER NEW LOCATION OR PRESS ENTER TO KEEP".
+           ACCEPT USER-ADD-LOCATION.
+           IF USER-ADD-LOCATION NOT = SPACES
+               MOVE USER-ADD-LOCATION TO TABLE-LOCATION(ITERATOR)
+               IF CSV-EDIT-FOUND
+                   MOVE USER-ADD-LOCATION
+                       TO CSV-LOCATION(CSV-EDIT-INDEX)
+               END-IF
+           END-IF.
+
+           DISPLAY "ENTER NEW ESTIMATED COST (7 DIGITS, ZERO-PADDED) "
+               "OR PRESS ENTER TO KEEP".
+           ACCEPT USER-ADD-COST.
+           IF USER-ADD-COST NOT = SPACES
+               MOVE USER-ADD-COST TO TABLE-COST(ITERATOR)
+               IF CSV-EDIT-FOUND
+                   MOVE USER-ADD-COST TO CSV-COST(CSV-EDIT-INDEX)
+               END-IF
+           END-IF.
+
+           DISPLAY "ENTER NEW COMPLETION STATUS (Y/N) OR PRESS "
+               "ENTER TO KEEP".
+           ACCEPT USER-ADD-STATUS.
+           IF USER-ADD-STATUS NOT = SPACES
+               MOVE USER-ADD-STATUS TO TABLE-STATUS(ITERATOR)
+               IF CSV-EDIT-FOUND
+                   MOVE USER-ADD-STATUS TO CSV-STATUS(CSV-EDIT-INDEX)
+               END-IF
+           END-IF.
+
+           PERFORM 3060-REWRITE-TABLE-FILE.
+           IF CSV-EDIT-FOUND
+               PERFORM 3070-REWRITE-CSV-FILE
+           END-IF.
+           MOVE 1 TO WS-RECORD-COUNT.
 
 
-           PERFORM  VARYING ITERATOR FROM 1 BY 1
-             UNTIL ITERATOR > 11
-                 IF TABLE-SIZE(ITERATOR) = SEARCH-KEY
+       3060-REWRITE-TABLE-FILE.
+           OPEN OUTPUT FILEFORTABLE.
+           MOVE "Y" TO TABLEFILE-OPEN-SW.
+
+           PERFORM 3061-WRITE-TABLE-ROW
+               VARYING REWRITE-INDEX FROM 1 BY 1
+               UNTIL REWRITE-INDEX > WS-TABLE-COUNT.
+
+           CLOSE FILEFORTABLE.
+           MOVE "N" TO TABLEFILE-OPEN-SW.
 
-                 SET SEARCH-MESSAGE TO TABLE-NICKNAME(ITERATOR)
-                 SET SEARCH-MESSAGE2 TO TABLE-LOCATION(ITERATOR)
-                 SET SEARCH-MESSAGE3 TO TABLE-COST(ITERATOR)
-                 SET SEARCH-MESSAGE4 TO TABLE-STATUS(ITERATOR)
 
-             DISPLAY 'SEARCH RESULTS:', TABLE-NICKNAME(ITERATOR), ' ',
-             TABLE-LOCATION(ITERATOR), ' ', TABLE-COST(ITERATOR), ' ',
-             TABLE-STATUS(ITERATOR)
-           END-IF
+       3061-WRITE-TABLE-ROW.
+           MOVE TABLE-NUM(REWRITE-INDEX) TO PROJECT-NUM.
+           MOVE TABLE-NICKNAME(REWRITE-INDEX) TO PROJECT-NICKNAME.
+           MOVE TABLE-SIZE(REWRITE-INDEX) TO PROJECT-SIZE.
+           MOVE TABLE-LOCATION(REWRITE-INDEX) TO PROJECT-LOCATION.
+           MOVE TABLE-COST(REWRITE-INDEX) TO PROJECT-COST.
+           MOVE TABLE-STATUS(REWRITE-INDEX) TO PROJECT-STATUS.
+           WRITE TABLEDETAILS.
+
+
+       3070-REWRITE-CSV-FILE.
+           OPEN OUTPUT HOUSEWORK.
+           MOVE "Y" TO HOUSEWORK-OPEN-SW.
+
+           PERFORM 3071-WRITE-CSV-ROW
+               VARYING REWRITE-INDEX FROM 1 BY 1
+               UNTIL REWRITE-INDEX > WS-CSV-COUNT.
+
+           CLOSE HOUSEWORK.
+           MOVE "N" TO HOUSEWORK-OPEN-SW.
+
+
+       3071-WRITE-CSV-ROW.
+           MOVE SPACES TO WS-NEW-CSV-TEXT.
+
+           PERFORM VARYING WS-LEN1 FROM 18 BY -1
+               UNTIL CSV-NICKNAME(REWRITE-INDEX)(WS-LEN1:1) NOT = SPACE
+                   OR WS-LEN1 = 1
+           END-PERFORM.
+           PERFORM VARYING WS-LEN2 FROM 10 BY -1
+               UNTIL CSV-SIZE(REWRITE-INDEX)(WS-LEN2:1) NOT = SPACE
+                   OR WS-LEN2 = 1
+           END-PERFORM.
+           PERFORM VARYING WS-LEN3 FROM 15 BY -1
+               UNTIL CSV-LOCATION(REWRITE-INDEX)(WS-LEN3:1) NOT = SPACE
+                   OR WS-LEN3 = 1
            END-PERFORM.
-           PERFORM 9000-END-PROGRAM.
-           *>SEARCH ALL PROJECTINFO
-              *> AT END
-                *>   MOVE 'UNKNOWN' TO SEARCH-MESSAGE
-              *> WHEN TABLE-SIZE (TABLE-INDEX) = SEARCH-KEY
-                 *>  MOVE TABLE-NICKNAME (TABLE-INDEX)
-                 *>      TO SEARCH-MESSAGE
-           *>END-SEARCH.
 
+           STRING CSV-NUM(REWRITE-INDEX)               DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  CSV-NICKNAME(REWRITE-INDEX)(1:WS-LEN1)
+                                                      DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  CSV-SIZE(REWRITE-INDEX)(1:WS-LEN2)   DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  CSV-LOCATION(REWRITE-INDEX)(1:WS-LEN3)
+                                                      DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  CSV-COST(REWRITE-INDEX)              DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  CSV-STATUS(REWRITE-INDEX)            DELIMITED BY SIZE
+               INTO WS-NEW-CSV-TEXT
+           END-STRING.
+
+           WRITE FILEDETAILS FROM WS-NEW-CSV-LINE.
+
+
+       3100-GET-READY-TO-ADD.
+           PERFORM 4015-LOAD-TABLE-FROM-FILE.
+
+           MOVE ZEROES TO WS-MAX-PROJECT-NUM.
+           PERFORM 3101-FIND-MAX-PROJECT-NUM
+               VARYING REWRITE-INDEX FROM 1 BY 1
+               UNTIL REWRITE-INDEX > WS-TABLE-COUNT.
+
+           IF WS-MAX-PROJECT-NUM >= 99
+               DISPLAY "CANNOT ADD A NEW PROJECT - PROJECT NUMBER "
+                   "99 IS ALREADY IN USE AND NUMBERS ARE "
+                   "TWO DIGITS."
+               MOVE ZEROES TO WS-RECORD-COUNT
+           ELSE
+               COMPUTE WS-NEXT-PROJECT-NUM = WS-MAX-PROJECT-NUM + 1
+               PERFORM 3110-ACCEPT-NEW-PROJECT
+               PERFORM 3120-APPEND-NEW-PROJECT
+               MOVE 1 TO WS-RECORD-COUNT
+           END-IF.
+
+
+       3101-FIND-MAX-PROJECT-NUM.
+           IF TABLE-NUM(REWRITE-INDEX) > WS-MAX-PROJECT-NUM
+               MOVE TABLE-NUM(REWRITE-INDEX) TO WS-MAX-PROJECT-NUM
+           END-IF.
+
+
+       3110-ACCEPT-NEW-PROJECT.
+           DISPLAY "ADDING PROJECT NUMBER " WS-NEXT-PROJECT-NUM.
+
+           DISPLAY "ENTER PROJECT NICKNAME".
+           ACCEPT USER-ADD-NAME.
+
+           DISPLAY "ENTER PROJECT SIZE (FULL DAY+, FULL DAY, "
+               "HALF DAY, 1-3 HRS)".
+           ACCEPT USER-ADD-SIZE.
+
+           DISPLAY "ENTER PROJECT LOCATION".
+           ACCEPT USER-ADD-LOCATION.
+
+           DISPLAY "ENTER ESTIMATED COST (7 DIGITS, ZERO-PADDED)".
+           ACCEPT USER-ADD-COST.
+
+           DISPLAY "ENTER COMPLETION STATUS (Y/N)".
+           ACCEPT USER-ADD-STATUS.
+
+           MOVE WS-NEXT-PROJECT-NUM TO NEW-PROJECT-NUM.
+           MOVE USER-ADD-NAME TO NEW-NAME.
+           MOVE USER-ADD-SIZE TO NEW-SIZE.
+           MOVE USER-ADD-LOCATION TO NEW-LOCATION.
+           MOVE USER-ADD-COST TO NEW-COST.
+           MOVE USER-ADD-STATUS TO NEW-STATUS.
+
+
+       3120-APPEND-NEW-PROJECT.
+           OPEN EXTEND FILEFORTABLE.
+           MOVE "Y" TO TABLEFILE-OPEN-SW.
+
+           MOVE NEW-PROJECT-NUM TO PROJECT-NUM.
+           MOVE NEW-NAME TO PROJECT-NICKNAME.
+           MOVE NEW-SIZE TO PROJECT-SIZE.
+           MOVE NEW-LOCATION TO PROJECT-LOCATION.
+           MOVE NEW-COST TO PROJECT-COST.
+           MOVE NEW-STATUS TO PROJECT-STATUS.
+           WRITE TABLEDETAILS.
+
+           CLOSE FILEFORTABLE.
+           MOVE "N" TO TABLEFILE-OPEN-SW.
+
+           OPEN EXTEND HOUSEWORK.
+           MOVE "Y" TO HOUSEWORK-OPEN-SW.
+
+           MOVE SPACES TO WS-NEW-CSV-TEXT.
+           PERFORM VARYING WS-LEN1 FROM 18 BY -1
+               UNTIL NEW-NAME(WS-LEN1:1) NOT = SPACE OR WS-LEN1 = 1
+           END-PERFORM.
+           PERFORM VARYING WS-LEN2 FROM 10 BY -1
+               UNTIL NEW-SIZE(WS-LEN2:1) NOT = SPACE OR WS-LEN2 = 1
+           END-PERFORM.
+           PERFORM VARYING WS-LEN3 FROM 15 BY -1
+               UNTIL NEW-LOCATION(WS-LEN3:1) NOT = SPACE OR WS-LEN3 = 1
+           END-PERFORM.
+
+           STRING NEW-PROJECT-NUM            DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  NEW-NAME(1:WS-LEN1)         DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  NEW-SIZE(1:WS-LEN2)         DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  NEW-LOCATION(1:WS-LEN3)     DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  NEW-COST                    DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  NEW-STATUS                  DELIMITED BY SIZE
+               INTO WS-NEW-CSV-TEXT
+           END-STRING.
+
+           WRITE FILEDETAILS FROM WS-NEW-CSV-LINE.
+
+           CLOSE HOUSEWORK.
+           MOVE "N" TO HOUSEWORK-OPEN-SW.
 
-      *PERFORM 4030-DISPLAY-TABLE.
 
        4010-DISPLAY-AS-TABLE.
 
+           IF WS-TABLE-COUNT < 99
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE PROJECT-NUM TO TABLE-NUM(WS-TABLE-COUNT)
+               MOVE PROJECT-NICKNAME TO TABLE-NICKNAME(WS-TABLE-COUNT)
+               MOVE PROJECT-SIZE TO TABLE-SIZE(WS-TABLE-COUNT)
+               MOVE PROJECT-LOCATION TO TABLE-LOCATION(WS-TABLE-COUNT)
+               MOVE PROJECT-COST TO TABLE-COST(WS-TABLE-COUNT)
+               MOVE PROJECT-STATUS TO TABLE-STATUS(WS-TABLE-COUNT)
+           ELSE
+               SET TABLE-OVERFLOW TO TRUE
+           END-IF.
 
-           MOVE PROJECT-NUM TO TABLE-NUM(ITERATOR)
-           MOVE PROJECT-NICKNAME TO TABLE-NICKNAME(ITERATOR)
-           MOVE PROJECT-SIZE TO TABLE-SIZE(ITERATOR)
-           MOVE PROJECT-LOCATION TO TABLE-LOCATION (ITERATOR)
-           MOVE PROJECT-COST TO TABLE-COST(ITERATOR)
-           MOVE PROJECT-STATUS TO TABLE-STATUS(ITERATOR)
+           READ FILEFORTABLE
+           AT END SET ENDOFFILE2 TO TRUE
+           END-READ.
+
+
+       4015-LOAD-TABLE-FROM-FILE.
+           OPEN INPUT FILEFORTABLE.
+           MOVE "Y" TO TABLEFILE-OPEN-SW.
+
+           MOVE ZEROES TO WS-TABLE-COUNT.
+           MOVE "N" TO WS-OVERFLOW-SW.
 
-           COMPUTE ITERATOR = ITERATOR + 1.
            READ FILEFORTABLE
            AT END SET ENDOFFILE2 TO TRUE
            END-READ.
 
+           PERFORM 4010-DISPLAY-AS-TABLE UNTIL ENDOFFILE2.
 
+           CLOSE FILEFORTABLE.
+           MOVE "N" TO TABLEFILE-OPEN-SW.
 
-       4030-DISPLAY-TABLE.
+           IF TABLE-OVERFLOW
+               DISPLAY "WARNING: MORE THAN 99 PROJECTS ON FILE - "
+                   "SOME RECORDS WERE NOT LOADED."
+           END-IF.
 
-           PERFORM VARYING ITERATOR FROM 1 BY 1
-             UNTIL ITERATOR > 11
 
-             MOVE TABLE-NUM(ITERATOR) TO WS-DISPLAY-NUM-TABLE
+       4016-LOAD-CSV-TABLE-FROM-FILE.
+           OPEN INPUT HOUSEWORK.
+           MOVE "Y" TO HOUSEWORK-OPEN-SW.
+
+           MOVE ZEROES TO WS-CSV-COUNT.
+
+           READ HOUSEWORK
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 4017-STORE-CSV-ROW UNTIL ENDOFFILE.
+
+           CLOSE HOUSEWORK.
+           MOVE "N" TO HOUSEWORK-OPEN-SW.
+
 
-             MOVE TABLE-NICKNAME(ITERATOR) TO WS-DISPLAY-NAME-TABLE
-             MOVE TABLE-SIZE(ITERATOR) TO WS-DISPLAY-SIZE-TABLE
-             MOVE TABLE-LOCATION(ITERATOR) TO WS-DISPLAY-LOCATION-TABLE
-             MOVE TABLE-COST(ITERATOR) TO WS-DISPLAY-COST-TABLE
+       4017-STORE-CSV-ROW.
+           PERFORM VARYING STRINGEND FROM 50 BY -1
+               UNTIL DETAILS(STRINGEND:1) NOT = SPACE
+           END-PERFORM.
 
-             MOVE TABLE-STATUS(ITERATOR) TO WS-DISPLAY-STATUS-TABLE
+           IF WS-CSV-COUNT < 99
+               ADD 1 TO WS-CSV-COUNT
+               UNSTRING DETAILS(1:STRINGEND) DELIMITED BY ","
+                   INTO CSV-NUM(WS-CSV-COUNT)
+                        CSV-NICKNAME(WS-CSV-COUNT)
+                        CSV-SIZE(WS-CSV-COUNT)
+                        CSV-LOCATION(WS-CSV-COUNT)
+                        CSV-COST(WS-CSV-COUNT)
+                        CSV-STATUS(WS-CSV-COUNT)
+               END-UNSTRING
+           END-IF.
 
-           *>DISPLAY WS-DISPLAY-HOUSEWORK-TABLE
+           READ HOUSEWORK
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+
+       4020-GET-READY-FOR-TABLE.
+           PERFORM 4015-LOAD-TABLE-FROM-FILE.
+
+           PERFORM 4025-CHOOSE-SORT-ORDER.
+
+           DISPLAY "SEARCH BY (S)IZE, (L)OCATION, OR S(T)ATUS?".
+           ACCEPT SEARCH-TYPE.
+
+           EVALUATE TRUE
+               WHEN SEARCH-BY-SIZE-KEY
+                   DISPLAY "PLEASE ENTER A PROJECT SIZE "
+                       "(full day+, full day, half day, 1-3 hrs)"
+                   ACCEPT SEARCH-KEY
+               WHEN SEARCH-BY-LOCATION-KEY
+                   DISPLAY "PLEASE ENTER A LOCATION IN THE HOUSE"
+                   ACCEPT SEARCH-KEY
+               WHEN SEARCH-BY-STATUS-KEY
+                   DISPLAY "ENTER A STATUS TO FIND "
+                       "(Y = COMPLETE, N = INCOMPLETE)"
+                   ACCEPT SEARCH-KEY
+               WHEN OTHER
+                   DISPLAY "NOT A VALID SEARCH TYPE - SEARCHING BY "
+                       "SIZE INSTEAD"
+                   SET SEARCH-BY-SIZE-KEY TO TRUE
+                   DISPLAY "PLEASE ENTER A PROJECT SIZE "
+                       "(full day+, full day, half day, 1-3 hrs)"
+                   ACCEPT SEARCH-KEY
+           END-EVALUATE.
+
+           PERFORM 4030-RUN-SEARCH.
+
+
+       4025-CHOOSE-SORT-ORDER.
+           DISPLAY "SORT RESULTS BY (C)OST, BY S(T)ATUS, "
+               "OR (N)O SORT?".
+           ACCEPT SORT-CHOICE.
+
+           EVALUATE TRUE
+               WHEN SORT-BY-COST OR SORT-BY-STATUS-CHOICE
+                   MOVE "Y" TO WS-SWAP-SW
+                   PERFORM 4026-BUBBLE-PASS UNTIL WS-SWAP-SW = "N"
+               WHEN SORT-BY-NOTHING
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "NOT A VALID SORT CHOICE - NOT SORTING"
+                   SET SORT-BY-NOTHING TO TRUE
+           END-EVALUATE.
+
+
+       4026-BUBBLE-PASS.
+           MOVE "N" TO WS-SWAP-SW.
 
+           PERFORM VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > WS-TABLE-COUNT - 1
+
+               IF (SORT-BY-COST AND
+                     TABLE-COST(ITERATOR) > TABLE-COST(ITERATOR + 1))
+                 OR (SORT-BY-STATUS-CHOICE AND
+                     TABLE-STATUS(ITERATOR) >
+                       TABLE-STATUS(ITERATOR + 1))
+
+                   MOVE PROJECTINFO(ITERATOR) TO TEMP-TABLE-ROW
+                   MOVE PROJECTINFO(ITERATOR + 1) TO
+                       PROJECTINFO(ITERATOR)
+                   MOVE TEMP-TABLE-ROW TO PROJECTINFO(ITERATOR + 1)
+                   MOVE "Y" TO WS-SWAP-SW
+               END-IF
            END-PERFORM.
 
 
-           PERFORM 9000-END-PROGRAM.
+       4030-RUN-SEARCH.
+           MOVE ZEROES TO WS-RECORD-COUNT.
+
+           PERFORM VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > WS-TABLE-COUNT
+
+               EVALUATE TRUE
+                   WHEN SEARCH-BY-SIZE-KEY
+                       IF TABLE-SIZE(ITERATOR) = SEARCH-KEY(1:9)
+                           PERFORM 4040-DISPLAY-SEARCH-HIT
+                       END-IF
+                   WHEN SEARCH-BY-LOCATION-KEY
+                       IF TABLE-LOCATION(ITERATOR) = SEARCH-KEY(1:15)
+                           PERFORM 4040-DISPLAY-SEARCH-HIT
+                       END-IF
+                   WHEN SEARCH-BY-STATUS-KEY
+                       IF TABLE-STATUS(ITERATOR) = SEARCH-KEY(1:1)
+                           PERFORM 4040-DISPLAY-SEARCH-HIT
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+           IF WS-RECORD-COUNT = ZEROES
+               DISPLAY "NO MATCHING PROJECTS FOUND."
+           END-IF.
+
+
+       4040-DISPLAY-SEARCH-HIT.
+           DISPLAY "SEARCH RESULTS: " TABLE-NICKNAME(ITERATOR) " "
+               TABLE-LOCATION(ITERATOR) " " TABLE-COST(ITERATOR) " "
+               TABLE-STATUS(ITERATOR).
+           ADD 1 TO WS-RECORD-COUNT.
+
 
+       5000-COST-SUMMARY-REPORT.
+           PERFORM 4015-LOAD-TABLE-FROM-FILE.
 
+           MOVE ZEROES TO WS-TOTAL-COST WS-TOTAL-COST-COMPLETE
+               WS-TOTAL-COST-INCOMPLETE WS-COUNT-COMPLETE
+               WS-COUNT-INCOMPLETE WS-TOTAL-FULLDAYPLUS
+               WS-TOTAL-FULLDAY WS-TOTAL-HALFDAY WS-TOTAL-SHORT.
 
+           PERFORM 5010-ACCUMULATE-COST-ROW
+               VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > WS-TABLE-COUNT.
 
-      *>  3010-GET-READY-FOR-CHANGES.
+           PERFORM 5020-DISPLAY-COST-SUMMARY.
 
+           MOVE WS-TABLE-COUNT TO WS-RECORD-COUNT.
 
-       PERFORM 3050-MAKE-CHANGES.
 
+       5010-ACCUMULATE-COST-ROW.
+           MOVE TABLE-COST(ITERATOR) TO WS-COST-NUM.
+           ADD WS-COST-NUM TO WS-TOTAL-COST.
 
-       3050-MAKE-CHANGES.
+           IF TABLE-STATUS(ITERATOR) = "Y"
+               ADD WS-COST-NUM TO WS-TOTAL-COST-COMPLETE
+               ADD 1 TO WS-COUNT-COMPLETE
+           ELSE
+               ADD WS-COST-NUM TO WS-TOTAL-COST-INCOMPLETE
+               ADD 1 TO WS-COUNT-INCOMPLETE
+           END-IF.
 
-       *>MOVE
-       *>MOVE NEW-SIZE TO TABLE-SIZE(ITERATOR).
+           EVALUATE TABLE-SIZE(ITERATOR)
+               WHEN "FULL DAY+"
+                   ADD WS-COST-NUM TO WS-TOTAL-FULLDAYPLUS
+               WHEN "FULL DAY "
+                   ADD WS-COST-NUM TO WS-TOTAL-FULLDAY
+               WHEN "HALF DAY "
+                   ADD WS-COST-NUM TO WS-TOTAL-HALFDAY
+               WHEN OTHER
+                   ADD WS-COST-NUM TO WS-TOTAL-SHORT
+           END-EVALUATE.
 
 
-      *>  EVALUATE NUMBER-OF-OCCURS
+       5020-DISPLAY-COST-SUMMARY.
+           DISPLAY "=============================================".
+           DISPLAY "HOUSE PROJECT COST SUMMARY".
 
-      *>   WHEN NUMBER-OF-OCCURS < LENGTH OF PROJECTINFO
-      *>      ADD +1 TO NUMBER-OF-OCCURS
-      *>   WHEN NUMBER-OF-OCCURS > LENGTH OF PROJECTINFO
-       *>    SET NEW-PROJECT-NUM TO NUMBER-OF-OCCURS
+           MOVE WS-TOTAL-COST TO WS-DISPLAY-TOTAL.
+           DISPLAY "TOTAL ESTIMATED COST FOR ALL PROJECTS: $"
+               WS-DISPLAY-TOTAL.
 
-      *>  END-EVALUATE.
+           MOVE WS-TOTAL-COST-COMPLETE TO WS-DISPLAY-TOTAL.
+           DISPLAY "  COMPLETED PROJECTS (" WS-COUNT-COMPLETE
+               "): $" WS-DISPLAY-TOTAL.
 
-       DISPLAY 'ENTER NEW NICKNAME'
+           MOVE WS-TOTAL-COST-INCOMPLETE TO WS-DISPLAY-TOTAL.
+           DISPLAY "  INCOMPLETE PROJECTS (" WS-COUNT-INCOMPLETE
+               "): $" WS-DISPLAY-TOTAL.
 
+           MOVE WS-TOTAL-FULLDAYPLUS TO WS-DISPLAY-TOTAL.
+           DISPLAY "  FULL DAY+ JOBS: $" WS-DISPLAY-TOTAL.
 
-       *>MOVE NEW-ENTRY TO PROJECTINFO(ITERATOR)
-       DISPLAY WS-DISPLAY-NAME-TABLE.
+           MOVE WS-TOTAL-FULLDAY TO WS-DISPLAY-TOTAL.
+           DISPLAY "  FULL DAY JOBS: $" WS-DISPLAY-TOTAL.
 
+           MOVE WS-TOTAL-HALFDAY TO WS-DISPLAY-TOTAL.
+           DISPLAY "  HALF DAY JOBS: $" WS-DISPLAY-TOTAL.
 
+           MOVE WS-TOTAL-SHORT TO WS-DISPLAY-TOTAL.
+           DISPLAY "  1-3 HR JOBS: $" WS-DISPLAY-TOTAL.
+           DISPLAY "=============================================".
 
 
+       6000-RECONCILE-FILES.
+           PERFORM 4015-LOAD-TABLE-FROM-FILE.
+           PERFORM 4016-LOAD-CSV-TABLE-FROM-FILE.
 
+           PERFORM 6005-RESET-MATCHED-FLAG
+               VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > WS-TABLE-COUNT.
 
+           MOVE ZEROES TO RECON-MISMATCH-COUNT.
+           MOVE ZEROES TO WS-RECORD-COUNT.
 
+           PERFORM 6010-COMPARE-CSV-ROW
+               VARYING CSV-SCAN-INDEX FROM 1 BY 1
+               UNTIL CSV-SCAN-INDEX > WS-CSV-COUNT.
 
+           PERFORM 6030-CHECK-UNMATCHED-TABLE-ROW
+               VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > WS-TABLE-COUNT.
 
+           IF RECON-MISMATCH-COUNT = ZEROES
+               DISPLAY "HOUSEWORK2.CSV AND HOUSEPROJECTSCOPY.TXT "
+                   "AGREE ON ALL " WS-RECORD-COUNT
+                   " PROJECTS CHECKED."
+           ELSE
+               DISPLAY RECON-MISMATCH-COUNT
+                   " PROJECT(S) DO NOT MATCH BETWEEN THE TWO FILES."
+           END-IF.
 
 
+       6005-RESET-MATCHED-FLAG.
+           MOVE "N" TO TABLE-MATCHED-SW(ITERATOR).
 
 
+       6010-COMPARE-CSV-ROW.
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE "N" TO RECON-MISMATCH-SW.
+           MOVE "N" TO RECON-CSV-FOUND-SW.
 
-           STOP-RUN.
+           PERFORM 6020-FIND-AND-COMPARE
+               VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > WS-TABLE-COUNT.
 
+           IF RECON-CSV-FOUND-SW = "N"
+               DISPLAY "PROJECT " CSV-NUM(CSV-SCAN-INDEX)
+                   " IS IN HOUSEWORK2.CSV BUT NOT IN "
+                   "HOUSEPROJECTSCOPY.TXT."
+               MOVE "Y" TO RECON-MISMATCH-SW
+           END-IF.
 
+           IF RECON-MISMATCH-SW = "Y"
+               ADD 1 TO RECON-MISMATCH-COUNT
+           END-IF.
 
 
+       6020-FIND-AND-COMPARE.
+           IF TABLE-NUM(ITERATOR) = CSV-NUM(CSV-SCAN-INDEX)
+               MOVE "Y" TO RECON-CSV-FOUND-SW
+               MOVE "Y" TO TABLE-MATCHED-SW(ITERATOR)
+
+               IF TABLE-NICKNAME(ITERATOR)
+                       NOT = CSV-NICKNAME(CSV-SCAN-INDEX)
+                 OR TABLE-SIZE(ITERATOR)
+                       NOT = CSV-SIZE(CSV-SCAN-INDEX)
+                 OR TABLE-LOCATION(ITERATOR)
+                       NOT = CSV-LOCATION(CSV-SCAN-INDEX)
+                 OR TABLE-COST(ITERATOR)
+                       NOT = CSV-COST(CSV-SCAN-INDEX)
+                 OR TABLE-STATUS(ITERATOR)
+                       NOT = CSV-STATUS(CSV-SCAN-INDEX)
+
+                   DISPLAY "MISMATCH ON PROJECT "
+                       CSV-NUM(CSV-SCAN-INDEX)
+                   DISPLAY "  CSV:   " CSV-NICKNAME(CSV-SCAN-INDEX) " "
+                       CSV-SIZE(CSV-SCAN-INDEX) " "
+                       CSV-LOCATION(CSV-SCAN-INDEX) " "
+                       CSV-COST(CSV-SCAN-INDEX) " "
+                       CSV-STATUS(CSV-SCAN-INDEX)
+                   DISPLAY "  TABLE: " TABLE-NICKNAME(ITERATOR) " "
+                       TABLE-SIZE(ITERATOR) " "
+                       TABLE-LOCATION(ITERATOR) " "
+                       TABLE-COST(ITERATOR) " " TABLE-STATUS(ITERATOR)
+                   MOVE "Y" TO RECON-MISMATCH-SW
+               END-IF
+           END-IF.
 
 
+       6030-CHECK-UNMATCHED-TABLE-ROW.
+           IF TABLE-MATCHED-SW(ITERATOR) = "N"
+               DISPLAY "PROJECT " TABLE-NUM(ITERATOR)
+                   " IS IN HOUSEPROJECTSCOPY.TXT BUT NOT IN "
+                   "HOUSEWORK2.CSV."
+               ADD 1 TO RECON-MISMATCH-COUNT
+           END-IF.
 
 
-      *> MOVE USER-CHANGES-INPUT TO WS-NUM-OF-PROJECT.
+       7000-CONTRACTOR-LOOKUP.
+           DISPLAY "LOOK UP BY PROJECT (N)UMBER OR (K)EYWORD "
+               "(NICKNAME)?".
+           ACCEPT LOOKUP-TYPE.
+           MOVE "N" TO CONTRACTOR-FOUND-SW.
+           MOVE "Y" TO LOOKUP-RESOLVED-SW.
+
+           IF LOOKUP-BY-NICKNAME
+               PERFORM 4015-LOAD-TABLE-FROM-FILE
+               DISPLAY "ENTER THE PROJECT NICKNAME TO LOOK UP"
+               ACCEPT LOOKUP-NICKNAME
+               MOVE "N" TO LOOKUP-RESOLVED-SW
+               PERFORM 7005-FIND-PROJECT-BY-NICKNAME
+                   VARYING CSV-SCAN-INDEX FROM 1 BY 1
+                   UNTIL CSV-SCAN-INDEX > WS-TABLE-COUNT
+                       OR LOOKUP-RESOLVED
+               IF NOT LOOKUP-RESOLVED
+                   DISPLAY "NO PROJECT FOUND WITH THAT NICKNAME."
+               END-IF
+           ELSE
+               DISPLAY "ENTER THE PROJECT NUMBER TO LOOK UP"
+               ACCEPT LOOKUP-PROJECT-NUM
+           END-IF.
 
+           IF LOOKUP-RESOLVED
+               OPEN INPUT CONTRACTORFILE
+               MOVE "Y" TO CONTRACTORFILE-OPEN-SW
 
-      *>EVALUATE TRUE
-      *>WHEN (WS-NUM-OF-PROJECT=WS-PROJECT-NUM).
+               READ CONTRACTORFILE
+                   AT END SET ENDOFFILE3 TO TRUE
+               END-READ
 
+               PERFORM 7010-SCAN-CONTRACTOR-FILE UNTIL ENDOFFILE3
 
-      *> NEED TO FINISH SEARCH SECTION FIRST SO IT CAN JUST SHOW THAT
-      *>SINGLE PROJECT.
+               CLOSE CONTRACTORFILE
+               MOVE "N" TO CONTRACTORFILE-OPEN-SW
 
+               IF NOT CONTRACTOR-FOUND
+                   DISPLAY "NO CONTRACTOR ON FILE FOR PROJECT "
+                       LOOKUP-PROJECT-NUM
+                   MOVE ZEROES TO WS-RECORD-COUNT
+               ELSE
+                   MOVE 1 TO WS-RECORD-COUNT
+               END-IF
+           ELSE
+               MOVE ZEROES TO WS-RECORD-COUNT
+           END-IF.
 
 
+       7005-FIND-PROJECT-BY-NICKNAME.
+           IF TABLE-NICKNAME(CSV-SCAN-INDEX) = LOOKUP-NICKNAME
+               SET LOOKUP-RESOLVED TO TRUE
+               MOVE TABLE-NUM(CSV-SCAN-INDEX) TO LOOKUP-PROJECT-NUM
+               DISPLAY "FOUND PROJECT " TABLE-NUM(CSV-SCAN-INDEX)
+                   ": " TABLE-NICKNAME(CSV-SCAN-INDEX)
+           END-IF.
 
 
+       7010-SCAN-CONTRACTOR-FILE.
+           IF CONTRACTOR-PROJECT-NUM = LOOKUP-PROJECT-NUM
+               SET CONTRACTOR-FOUND TO TRUE
+               DISPLAY "CONTRACTOR FOR PROJECT " LOOKUP-PROJECT-NUM
+                   ": " CONTRACTOR-COMPANY
+               DISPLAY "  PHONE: " CONTRACTOR-PHONE
+               DISPLAY "  QUOTE: $" CONTRACTOR-QUOTE-COST
+                   " ON " CONTRACTOR-QUOTE-DATE
+           END-IF.
 
+           READ CONTRACTORFILE
+               AT END SET ENDOFFILE3 TO TRUE
+           END-READ.
 
-       3000-SEARCH-BY-SIZE.
-           DISPLAY "PLEASE ENTER A PROJECT SIZE"
-           "(FULL DAY+, FULL DAY, HALF DAY, 1-3 HRS)".
-           ACCEPT USER-SIZE-INPUT.
 
        9000-END-PROGRAM.
+           IF HOUSEWORK-OPEN-SW = "Y"
+               CLOSE HOUSEWORK
+           END-IF.
+           IF TABLEFILE-OPEN-SW = "Y"
+               CLOSE FILEFORTABLE
+           END-IF.
+           IF WITHOUTCOMMAS-OPEN-SW = "Y"
+               CLOSE WITHOUTCOMMAS
+           END-IF.
+           IF CONTRACTORFILE-OPEN-SW = "Y"
+               CLOSE CONTRACTORFILE
+           END-IF.
 
-
-           CLOSE FILEFORTABLE.
            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
